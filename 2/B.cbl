@@ -15,64 +15,162 @@
        input-output section.
        file-control.
        select cadalu assign to disk
-       organization is line sequential.
+       organization is indexed
+       access mode is sequential
+       record key is num-ent.
        select cadatu assign to disk
+       organization is line sequential
+       file status is cadatu-sts.
+       select sexoerr assign to disk
        organization is line sequential.
+       select parmmodo assign to disk
+       organization is line sequential
+       file status is parmmodo-sts.
+       select auditoria assign to disk
+       organization is line sequential
+       file status is auditoria-sts.
 
        data division.
        file section.
        fd cadalu
            label record are standard
            value of file-id is "cadalu.dat".
-       01 reg-alu.
-           02 num-ent   pic 9(5).
-           02 nome-ent  pic x(30).
-           02 sexo-ent  pic A(1).
-           02 data-nasc-ent.
-               03 dd-ent pic 9(2).
-               03 mm-ent pic 9(2).
-               03 aa-ent pic 9(4).
-
+           copy "cadalu.cpy".
 
        fd cadatu
            label record are standard
            value of file-id is "cadatu.dat".
        01 reg-atu.
+           02 tipo-atu pic x(1).
            02 num-sai  pic 9(5).
            02 nome-sai pic x(30).
            02 data-nasc-sai.
                03 dd-sai pic 9(2).
                03 mm-sai pic 9(2).
                03 aa-sai pic 9(4).
+           02 data-exec-sai pic 9(6).
+       01 reg-atu-cab redefines reg-atu.
+           02 tipo-atu-cab pic x(1).
+           02 prog-atu-cab pic x(8).
+           02 data-atu-cab pic 9(6).
+           02 filler       pic x(35).
+       01 reg-atu-trl redefines reg-atu.
+           02 tipo-atu-trl  pic x(1).
+           02 total-atu-trl pic 9(7).
+           02 filler        pic x(42).
+
+       fd sexoerr
+           label record are standard
+           value of file-id is "sexoerr.dat".
+       01 reg-sexoerr.
+           02 num-err   pic 9(5).
+           02 sexo-err  pic x(1).
+           02 data-nasc-err.
+               03 dd-err pic 9(2).
+               03 mm-err pic 9(2).
+               03 aa-err pic 9(4).
+
+       fd parmmodo
+           label record is standard
+           value of file-id is "parmmodo.dat".
+       01 reg-parmmodo.
+           02 modo-ent pic x(1).
+
+       fd auditoria
+           label record is standard
+           value of file-id is "auditoria.dat".
+       01 reg-auditoria.
+           02 prog-aud    pic x(8).
+           02 data-aud    pic 9(6).
+           02 lidos-aud   pic 9(7).
+           02 grava-aud   pic 9(7).
+           02 rejeita-aud pic 9(7).
 
        working-storage section.
        77 fim-arq pic x(3) value "nao".
+       77 cadatu-sts pic x(2).
+       77 parmmodo-sts pic x(2).
+       77 auditoria-sts pic x(2).
+       77 modo-grava pic x(1) value "O".
+       77 data-execucao pic 9(6) value 0.
+       77 cont-lidos   pic 9(7) value 0.
+       77 cont-grava   pic 9(7) value 0.
+       77 cont-rejeita pic 9(7) value 0.
 
        procedure division.
 
        PGM-1.
 
        perform inicio.
+       read cadalu at end move "sim" to fim-arq.
        perform principal until fim-arq equal "sim".
        perform fim.
        stop run.
 
        inicio.
+          accept data-execucao from date.
+          open input parmmodo.
+          if parmmodo-sts equal "00"
+               read parmmodo
+               move modo-ent to modo-grava.
+          close parmmodo.
           open input cadalu
-              output cadatu.
+              output sexoerr.
+          if modo-grava equal "A"
+               open extend cadatu
+               if cadatu-sts not equal "00"
+                    open output cadatu
+               end-if
+          else
+               open output cadatu.
+          move "H" to tipo-atu-cab.
+          move "2-FILTRO" to prog-atu-cab.
+          move data-execucao to data-atu-cab.
+          write reg-atu-cab.
+          open extend auditoria.
+          if auditoria-sts not equal "00"
+               open output auditoria.
 
        principal.
+          add 1 to cont-lidos.
           if  sexo-ent is equal "m" or sexo-ent equal "M"
              if aa-ent is <= 1960
-                   perform grava.
+                   perform grava
+             end-if
+          else
+             if sexo-ent is not equal "f" and sexo-ent is not equal "F"
+                   perform grava-erro
+             end-if
+          end-if.
           read cadalu at end move "sim" to fim-arq.
 
        grava.
+              move "D" to tipo-atu.
               move num-ent  to  num-sai.
               move nome-ent to nome-sai.
               move aa-ent to aa-sai.
               move mm-ent to mm-sai.
               move dd-ent to dd-sai.
+              move data-execucao to data-exec-sai.
               write reg-atu.
+              add 1 to cont-grava.
+
+       grava-erro.
+              move num-ent  to  num-err.
+              move sexo-ent to  sexo-err.
+              move aa-ent   to  aa-err.
+              move mm-ent   to  mm-err.
+              move dd-ent   to  dd-err.
+              write reg-sexoerr.
+              add 1 to cont-rejeita.
        fim.
-           close cadalu cadatu.
+           move "T" to tipo-atu-trl.
+           move cont-grava to total-atu-trl.
+           write reg-atu-trl.
+           move "2-FILTRO" to prog-aud.
+           move data-execucao to data-aud.
+           move cont-lidos to lidos-aud.
+           move cont-grava to grava-aud.
+           move cont-rejeita to rejeita-aud.
+           write reg-auditoria.
+           close cadalu cadatu sexoerr auditoria.
