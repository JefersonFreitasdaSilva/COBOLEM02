@@ -0,0 +1,61 @@
+       identification division.
+       program-id. O.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadalu assign to disk
+       organization is indexed
+       access mode is sequential
+       record key is num-ent.
+
+       data division.
+       file section.
+       fd cadalu
+          label record is standard
+          value of file-id is "cadalu.dat".
+          copy "cadalu.cpy".
+
+       working-storage section.
+       77 fim-arq pic x(3) value "nao".
+       01 media pic 9(2)v99.
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          read cadalu at end move "sim" to fim-arq.
+          perform principal until fim-arq = "sim".
+          perform fim.
+          stop run.
+
+       inicio.
+          open i-o cadalu.
+
+       principal.
+          if sexo-ent = "F" or sexo-ent = "f"
+               perform calc.
+          read cadalu at end move "sim" to fim-arq.
+
+       calc.
+           if aa-ent not < 2000
+                perform atualiza-media.
+
+       atualiza-media.
+           if not1-ent not > 10 and not2-ent not > 10
+                compute media = (not1-ent + not2-ent) / 2
+                move media to media-ent
+                rewrite reg-alu.
+
+       fim.
+          close cadalu.
