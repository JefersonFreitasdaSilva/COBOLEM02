@@ -17,7 +17,24 @@
        select cadcli1 assign to disk
        organization is line sequential.
        select cadcli2 assign to disk
+       organization is line sequential
+       file status is cadcli2-sts.
+       select cadcli2-rej assign to disk
        organization is line sequential.
+       select parmrend assign to disk
+       organization is line sequential
+       file status is parmrend-sts.
+       select clivistos assign to disk
+       organization is line sequential
+       file status is clivistos-sts.
+       select cadcli2-dup assign to disk
+       organization is line sequential.
+       select parmmodo assign to disk
+       organization is line sequential
+       file status is parmmodo-sts.
+       select auditoria assign to disk
+       organization is line sequential
+       file status is auditoria-sts.
 
        data division.
        file section.
@@ -33,33 +50,180 @@
            label record are standard
            value of file-id is "cadcli2.dat1".
        01 reg-cli2.
+           02 tipo-cli2 pic x(1).
            02 cod-sai  pic 9(5).
            02 nome-sai pic x(30).
+           02 data-sai pic 9(6).
+       01 reg-cli2-cab redefines reg-cli2.
+           02 tipo-cli2-cab pic x(1).
+           02 prog-cli2-cab pic x(8).
+           02 data-cli2-cab pic 9(6).
+           02 filler        pic x(27).
+       01 reg-cli2-trl redefines reg-cli2.
+           02 tipo-cli2-trl  pic x(1).
+           02 total-cli2-trl pic 9(7).
+           02 filler         pic x(34).
+
+       fd cadcli2-rej
+           label record are standard
+           value of file-id is "cadcli2-rej.dat".
+       01 reg-cli2-rej.
+           02 cod-rej    pic 9(5).
+           02 nome-rej   pic x(30).
+           02 renda-rej  pic 9(6)v9(2).
+           02 motivo-rej pic x(20).
+
+       fd parmrend
+           label record is standard
+           value of file-id is "parmrend.dat".
+       01 reg-parmrend.
+           02 renda-corte-ent pic 9(6)v9(2).
+
+       fd clivistos
+           label record is standard
+           value of file-id is "clivistos.dat".
+       01 reg-clivistos.
+           02 cod-visto pic 9(5).
+
+       fd cadcli2-dup
+           label record are standard
+           value of file-id is "cadcli2-dup.dat".
+       01 reg-cli2-dup.
+           02 cod-dup    pic 9(5).
+           02 nome-dup   pic x(30).
+           02 renda-dup  pic 9(6)v9(2).
+
+       fd parmmodo
+           label record is standard
+           value of file-id is "parmmodo.dat".
+       01 reg-parmmodo.
+           02 modo-ent pic x(1).
+
+       fd auditoria
+           label record is standard
+           value of file-id is "auditoria.dat".
+       01 reg-auditoria.
+           02 prog-aud    pic x(8).
+           02 data-aud    pic 9(6).
+           02 lidos-aud   pic 9(7).
+           02 grava-aud   pic 9(7).
+           02 rejeita-aud pic 9(7).
 
        working-storage section.
        77 fim-arq pic x(3) value "nao".
+       77 parmrend-sts pic x(2).
+       77 clivistos-sts pic x(2).
+       77 cadcli2-sts pic x(2).
+       77 parmmodo-sts pic x(2).
+       77 auditoria-sts pic x(2).
+       77 modo-grava pic x(1) value "O".
+       77 data-execucao pic 9(6) value 0.
+       77 renda-corte pic 9(6)v9(2) value 10000.
+       77 cont-lidos   pic 9(7) value 0.
+       77 cont-grava   pic 9(7) value 0.
+       77 cont-rejeita pic 9(7) value 0.
+       01 tabela-clientes.
+           02 flag-cliente pic x(1) occurs 100000 times value "N".
 
        procedure division.
 
        PGM-1.
 
        perform inicio.
+       read cadcli1 at end move "sim" to fim-arq.
        perform principal until fim-arq equal "sim".
        perform fim.
        stop run.
 
        inicio.
+          accept data-execucao from date.
+          open input parmmodo.
+          if parmmodo-sts equal "00"
+               read parmmodo
+               move modo-ent to modo-grava.
+          close parmmodo.
           open input cadcli1
-              output cadcli2.
+              output cadcli2-rej cadcli2-dup.
+          if modo-grava equal "A"
+               open extend cadcli2
+               if cadcli2-sts not equal "00"
+                    open output cadcli2
+               end-if
+          else
+               open output cadcli2.
+          move "H" to tipo-cli2-cab.
+          move "1-CADCLI" to prog-cli2-cab.
+          move data-execucao to data-cli2-cab.
+          write reg-cli2-cab.
+          open input parmrend.
+          if parmrend-sts equal "00"
+               read parmrend
+               move renda-corte-ent to renda-corte.
+          close parmrend.
+          open input clivistos.
+          if clivistos-sts equal "00"
+               perform carrega-vistos until clivistos-sts not equal "00".
+          close clivistos.
+          open extend clivistos.
+          if clivistos-sts not equal "00"
+               open output clivistos.
+          open extend auditoria.
+          if auditoria-sts not equal "00"
+               open output auditoria.
+
+       carrega-vistos.
+          read clivistos
+              at end move "99" to clivistos-sts
+              not at end move "S" to flag-cliente(cod-visto + 1).
 
        principal.
-          if renda-ent IS >= 10000
-               perform grava.
+          add 1 to cont-lidos.
+          if flag-cliente(cod-ent + 1) equal "S"
+               perform grava-dup
+          else
+               if renda-ent IS >= renda-corte
+                    perform grava
+               else
+                    perform rejeita.
           read cadcli1 at end move "sim" to fim-arq.
 
        grava.
+              move "D" to tipo-cli2.
               move cod-ent  to  cod-sai.
               move nome-ent to nome-sai.
+              move data-execucao to data-sai.
               write reg-cli2.
+              move "S" to flag-cliente(cod-ent + 1).
+              move cod-ent to cod-visto.
+              write reg-clivistos.
+              add 1 to cont-grava.
+
+       rejeita.
+              move cod-ent   to  cod-rej.
+              move nome-ent  to  nome-rej.
+              move renda-ent to  renda-rej.
+              move "RENDA INSUFICIENTE" to motivo-rej.
+              write reg-cli2-rej.
+              move "S" to flag-cliente(cod-ent + 1).
+              move cod-ent to cod-visto.
+              write reg-clivistos.
+              add 1 to cont-rejeita.
+
+       grava-dup.
+              move cod-ent   to  cod-dup.
+              move nome-ent  to  nome-dup.
+              move renda-ent to  renda-dup.
+              write reg-cli2-dup.
+              add 1 to cont-rejeita.
        fim.
-           close cadcli1 cadcli2.
+           move "T" to tipo-cli2-trl.
+           move cont-grava to total-cli2-trl.
+           write reg-cli2-trl.
+           move "1-CADCLI" to prog-aud.
+           move data-execucao to data-aud.
+           move cont-lidos to lidos-aud.
+           move cont-grava to grava-aud.
+           move cont-rejeita to rejeita-aud.
+           write reg-auditoria.
+           close cadcli1 cadcli2 cadcli2-rej cadcli2-dup clivistos
+                 auditoria.
