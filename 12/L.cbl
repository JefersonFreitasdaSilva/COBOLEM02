@@ -0,0 +1,116 @@
+       identification division.
+       program-id. L.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadcli1 assign to disk
+       organization is line sequential
+       file status is cadcli1-sts.
+       select cadalu assign to disk
+       organization is indexed
+       access mode is sequential
+       record key is num-ent.
+       select relxref assign to disk
+       organization is line sequential.
+
+       data division.
+       file section.
+       fd cadcli1
+           label record are standard
+           value of file-id is "cadcli1.dat".
+       01 reg-cli1.
+           02 cod-ent   pic 9(5).
+           02 nome-cli  pic x(30).
+           02 renda-ent pic 9(6)v9(2).
+
+       fd cadalu
+          label record is standard
+          value of file-id is "cadalu.dat".
+          copy "cadalu.cpy".
+
+       fd relxref
+           label record are standard
+           value of file-id is "relxref.dat".
+       01 linha-rel pic x(60).
+
+       working-storage section.
+       77 fim-cli-arq pic x(3) value "nao".
+       77 fim-alu-arq pic x(3) value "nao".
+       77 cadcli1-sts pic x(2).
+       77 tot-cli pic 9(5) value 0.
+       77 cont-achados pic 9(5) value 0.
+       77 cont-edit pic zzzz9.
+       77 achou-match pic x(3) value "nao".
+       01 tabela-cli.
+           02 item-cli occurs 5000 times indexed by idx-cli.
+               03 cod-tab  pic 9(5).
+               03 nome-tab pic x(30).
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform principal until fim-alu-arq = "sim".
+          perform fim.
+          stop run.
+
+       inicio.
+          open input cadcli1.
+          perform carrega-clientes until fim-cli-arq = "sim".
+          close cadcli1.
+          open input cadalu
+           output relxref.
+          read cadalu at end move "sim" to fim-alu-arq.
+
+       carrega-clientes.
+          read cadcli1
+              at end move "sim" to fim-cli-arq
+              not at end
+                  if tot-cli < 5000
+                       add 1 to tot-cli
+                       move cod-ent to cod-tab(tot-cli)
+                       move nome-cli to nome-tab(tot-cli)
+                  else
+                       display "CADCLI1.DAT EXCEDEU 5000 CLIENTES - "
+                           "REGISTRO " cod-ent " IGNORADO".
+
+       principal.
+          move "nao" to achou-match.
+          perform busca-cliente varying idx-cli from 1 by 1
+              until idx-cli > tot-cli.
+          if achou-match equal "sim"
+               perform grava-xref.
+          read cadalu at end move "sim" to fim-alu-arq.
+
+       busca-cliente.
+          if achou-match not equal "sim"
+               if nome-tab(idx-cli) equal nome-ent
+                    move "sim" to achou-match
+                    move cod-tab(idx-cli) to cod-ent.
+
+       grava-xref.
+          add 1 to cont-achados.
+          string "ALUNO " num-ent " / CLIENTE " cod-ent
+              " - " nome-ent into linha-rel.
+          write linha-rel.
+
+       fim.
+          move "RECONCILIACAO CADCLI1 X CADALU - PESSOAS EM COMUM"
+               to linha-rel.
+          write linha-rel.
+          move cont-achados to cont-edit.
+          string "TOTAL DE COINCIDENCIAS .... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          close cadalu relxref.
