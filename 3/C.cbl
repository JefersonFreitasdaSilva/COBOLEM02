@@ -15,62 +15,124 @@
        input-output section.
        file-control.
        select cadalu assign to disk
+       organization is indexed
+       access mode is sequential
+       record key is num-ent.
+       select cadatf assign to disk
        organization is line sequential.
-       select cadatu assign to disk
+       select cadatf-rej assign to disk
        organization is line sequential.
+       select auditoria assign to disk
+       organization is line sequential
+       file status is auditoria-sts.
 
        data division.
        file section.
        fd cadalu
           label record is standard
           value of file-id is "cadalu.dat".
-       01 reg-alu.
-          02 num-ent   pic 9(5).
-          02 not1-ent  pic 9(2).
-          02 not2-ent  pic 9(2).
-          02 data-nasc-ent    pic 9(4) occurs 2 times .
-      * occurs 2 times.
-          02 sexo-ent     pic A(1).
+          copy "cadalu.cpy".
 
-
-       fd cadatu
+       fd cadatf
           label record is standard
-          value of file-id is "cadatu.dat".
+          value of file-id is "cadatf.dat".
        01 reg-atu.
           02 num-sai  pic 9(5).
           02 media-sai pic 9(2)v99.
 
+       fd cadatf-rej
+          label record is standard
+          value of file-id is "cadatf-rej.dat".
+       01 reg-atu-rej.
+          02 num-rej    pic 9(5).
+          02 cod-motivo pic 9(2).
+          02 motivo-rej pic x(27).
+
+       fd auditoria
+          label record is standard
+          value of file-id is "auditoria.dat".
+       01 reg-auditoria.
+          02 prog-aud    pic x(8).
+          02 data-aud    pic 9(6).
+          02 lidos-aud   pic 9(7).
+          02 grava-aud   pic 9(7).
+          02 rejeita-aud pic 9(7).
+
        working-storage section.
        77 fim-arq pic x(3) value "nao".
+       77 auditoria-sts pic x(2).
+       77 data-execucao pic 9(6) value 0.
+       77 cont-lidos   pic 9(7) value 0.
+       77 cont-grava   pic 9(7) value 0.
+       77 cont-rejeita pic 9(7) value 0.
        01 media pic 9(2)v99.
 
        procedure division.
 
        PGM-1.
           perform inicio.
+          read cadalu at end move "sim" to fim-arq.
           perform principal until fim-arq = "sim".
           perform fim.
           stop run.
 
        inicio.
+          accept data-execucao from date.
           open input cadalu
-           output cadatu.
+           output cadatf cadatf-rej.
+          open extend auditoria.
+          if auditoria-sts not equal "00"
+               open output auditoria.
 
        principal.
+          add 1 to cont-lidos.
           if  sexo-ent = "F" or sexo-ent = "f"
-              perform calc.
+              perform calc
+          else
+              perform rejeita-sexo.
           read cadalu at end move "sim" to fim-arq.
 
        calc.
+        if aa-ent NOT < 2000
+           perform gravar
+        else
+           perform rejeita-idade.
+
+       gravar.
+        if not1-ent > 10 or not2-ent > 10
+           perform rejeita-nota
+        else
+           compute media=(not1-ent + not2-ent)/2
+           move num-ent to num-sai
+           move media to media-sai
+           write reg-atu
+           add 1 to cont-grava.
 
+       rejeita-nota.
+        move num-ent to num-rej.
+        move "03" to cod-motivo.
+        move "NOTA FORA DA FAIXA ESPERADA" to motivo-rej.
+        write reg-atu-rej.
+        add 1 to cont-rejeita.
 
-        if data-nasc-ent(2) NOT < 2000
-           perform gravar.
+       rejeita-sexo.
+        move num-ent to num-rej.
+        move "01" to cod-motivo.
+        move "SEXO DIFERENTE DE F" to motivo-rej.
+        write reg-atu-rej.
+        add 1 to cont-rejeita.
 
-       gravar.
-        compute media=(not1-ent + not2-ent)/2.
-        move num-ent to num-sai.
-        move media to media-sai.
-        write reg-atu.
+       rejeita-idade.
+        move num-ent to num-rej.
+        move "02" to cod-motivo.
+        move "NASCIMENTO ANTES DE 2000" to motivo-rej.
+        write reg-atu-rej.
+        add 1 to cont-rejeita.
        fim.
-          close cadalu cadatu.
+          move "3-FILTRO" to prog-aud.
+          move data-execucao to data-aud.
+          move cont-lidos to lidos-aud.
+          move cont-grava to grava-aud.
+          move cont-rejeita to rejeita-aud.
+          write reg-auditoria.
+          close cadalu cadatf cadatf-rej auditoria.
