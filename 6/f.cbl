@@ -15,41 +15,127 @@
        input-output section.
        file-control.
        select cadalu assign to disk
-       organization is line sequential.
+       organization is indexed
+       access mode is sequential
+       record key is num-ent.
        select aprov assign to disk
-       organization is line sequential.
+       organization is line sequential
+       file status is aprov-sts.
        select reprov assign to disk
+       organization is line sequential
+       file status is reprov-sts.
+       select recup assign to disk
        organization is line sequential.
+       select honra assign to disk
+       organization is line sequential.
+       select parmmodo assign to disk
+       organization is line sequential
+       file status is parmmodo-sts.
+       select parmcorte assign to disk
+       organization is line sequential
+       file status is parmcorte-sts.
+       select auditoria assign to disk
+       organization is line sequential
+       file status is auditoria-sts.
 
        data division.
        file section.
        fd cadalu
           label record is standard
           value of file-id is "cadalu.dat".
-       01 reg-alu.
-          02 num-ent   pic 9(5).
-          02 nome-ent  pic x(20).
-          02 media-ent pic 9(2)v99.
-
+          copy "cadalu.cpy".
 
        fd aprov
           label record is standard
           value of file-id is "aprov.dat".
        01 reg-aprov.
+          02 tipo-a  pic x(1).
           02 num-a   pic 9(5).
-          02 nome-a  pic x(20).
+          02 nome-a  pic x(30).
           02 media-a pic 9(2)v99.
+          02 data-a  pic 9(6).
+       01 reg-aprov-cab redefines reg-aprov.
+          02 tipo-a-cab  pic x(1).
+          02 prog-a-cab  pic x(8).
+          02 data-a-cab  pic 9(6).
+          02 filler      pic x(31).
+       01 reg-aprov-trl redefines reg-aprov.
+          02 tipo-a-trl  pic x(1).
+          02 total-a-trl pic 9(7).
+          02 filler      pic x(38).
 
        fd reprov
           label record is standard
           value of file-id is "reprov.dat".
        01 reg-reprov.
+          02 tipo-r  pic x(1).
           02 num-r   pic 9(5).
-          02 nome-r  pic x(20).
+          02 nome-r  pic x(30).
           02 media-r pic 9(2)v99.
+          02 data-r  pic 9(6).
+       01 reg-reprov-cab redefines reg-reprov.
+          02 tipo-r-cab  pic x(1).
+          02 prog-r-cab  pic x(8).
+          02 data-r-cab  pic 9(6).
+          02 filler      pic x(31).
+       01 reg-reprov-trl redefines reg-reprov.
+          02 tipo-r-trl  pic x(1).
+          02 total-r-trl pic 9(7).
+          02 filler      pic x(38).
+
+       fd recup
+          label record is standard
+          value of file-id is "recuperacao.dat".
+       01 reg-recup.
+          02 num-rc   pic 9(5).
+          02 nome-rc  pic x(30).
+          02 media-rc pic 9(2)v99.
+
+       fd honra
+          label record is standard
+          value of file-id is "honra.dat".
+       01 reg-honra.
+          02 num-h   pic 9(5).
+          02 nome-h  pic x(30).
+          02 media-h pic 9(2)v99.
+
+       fd parmmodo
+          label record is standard
+          value of file-id is "parmmodo.dat".
+       01 reg-parmmodo.
+          02 modo-ent pic x(1).
+
+       fd parmcorte
+          label record is standard
+          value of file-id is "parmcorte.dat".
+       01 reg-parmcorte.
+          02 corte-ent pic 9(2).
+
+       fd auditoria
+          label record is standard
+          value of file-id is "auditoria.dat".
+       01 reg-auditoria.
+          02 prog-aud    pic x(8).
+          02 data-aud    pic 9(6).
+          02 lidos-aud   pic 9(7).
+          02 grava-aud   pic 9(7).
+          02 rejeita-aud pic 9(7).
 
        working-storage section.
        77 fim-arq pic x(3) value "nao".
+       77 aprov-sts pic x(2).
+       77 reprov-sts pic x(2).
+       77 parmmodo-sts pic x(2).
+       77 parmcorte-sts pic x(2).
+       77 corte-aprov pic 9(2) value 6.
+       77 limite-recup pic 9(2) value 4.
+       77 auditoria-sts pic x(2).
+       77 modo-grava pic x(1) value "O".
+       77 data-execucao pic 9(6) value 0.
+       77 cont-lidos   pic 9(7) value 0.
+       77 cont-grava   pic 9(7) value 0.
+       77 cont-rejeita pic 9(7) value 0.
+       77 cont-reprov  pic 9(7) value 0.
 
        procedure division.
 
@@ -60,32 +146,105 @@
           stop run.
 
        inicio.
+          accept data-execucao from date.
+          open input parmmodo.
+          if parmmodo-sts equal "00"
+               read parmmodo
+               move modo-ent to modo-grava.
+          close parmmodo.
+          open input parmcorte.
+          if parmcorte-sts equal "00"
+               read parmcorte
+               move corte-ent to corte-aprov.
+          close parmcorte.
+          if corte-aprov > 2
+               compute limite-recup = corte-aprov - 2
+          else
+               move 0 to limite-recup.
           open input cadalu
-           output aprov reprov.
+           output recup honra.
+          if modo-grava equal "A"
+               open extend aprov
+               if aprov-sts not equal "00"
+                    open output aprov
+               end-if
+               open extend reprov
+               if reprov-sts not equal "00"
+                    open output reprov
+               end-if
+          else
+               open output aprov reprov.
+          move "H" to tipo-a-cab.
+          move "6-APROV" to prog-a-cab.
+          move data-execucao to data-a-cab.
+          write reg-aprov-cab.
+          move "H" to tipo-r-cab.
+          move "6-APROV" to prog-r-cab.
+          move data-execucao to data-r-cab.
+          write reg-reprov-cab.
+          open extend auditoria.
+          if auditoria-sts not equal "00"
+               open output auditoria.
 
        principal.
           read cadalu at end move "sim" to fim-arq.
-          perform separar.
+          if fim-arq not equal "sim"
+               add 1 to cont-lidos
+               perform separar.
 
        separar.
-       if media-ent > 6 or media-ent = 6
-            perform gravaprov.
-
-        if media-ent < 6
-            perform gravareprov.
-
-
+       if media-ent not < corte-aprov
+            perform gravaprov
+       else
+            if media-ent >= limite-recup
+                 perform gravarecup
+            else
+                 perform gravareprov.
 
        gravaprov.
+        move "D" to tipo-a.
         move num-ent to num-a.
         move nome-ent to nome-a.
         move media-ent to media-a.
+        move data-execucao to data-a.
         write reg-aprov.
+        add 1 to cont-grava.
+        if media-ent is >= 9
+             perform grava-honra.
+
+       grava-honra.
+        move num-ent to num-h.
+        move nome-ent to nome-h.
+        move media-ent to media-h.
+        write reg-honra.
+
+       gravarecup.
+        move num-ent to num-rc.
+        move nome-ent to nome-rc.
+        move media-ent to media-rc.
+        write reg-recup.
+        add 1 to cont-rejeita.
 
        gravareprov.
+        move "D" to tipo-r.
         move num-ent to num-r.
         move nome-ent to nome-r.
         move media-ent to media-r.
+        move data-execucao to data-r.
         write reg-reprov.
+        add 1 to cont-rejeita.
+        add 1 to cont-reprov.
        fim.
-          close cadalu aprov reprov.
+          move "T" to tipo-a-trl.
+          move cont-grava to total-a-trl.
+          write reg-aprov-trl.
+          move "T" to tipo-r-trl.
+          move cont-reprov to total-r-trl.
+          write reg-reprov-trl.
+          move "6-APROV" to prog-aud.
+          move data-execucao to data-aud.
+          move cont-lidos to lidos-aud.
+          move cont-grava to grava-aud.
+          move cont-rejeita to rejeita-aud.
+          write reg-auditoria.
+          close cadalu aprov reprov recup honra auditoria.
