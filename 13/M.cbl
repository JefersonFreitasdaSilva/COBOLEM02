@@ -0,0 +1,165 @@
+       identification division.
+       program-id. M.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select histaprov assign to disk
+       organization is line sequential
+       file status is histaprov-sts.
+       select histapr assign to disk
+       organization is line sequential
+       file status is histapr-sts.
+       select reltrend assign to disk
+       organization is line sequential.
+
+       data division.
+       file section.
+       fd histaprov
+          label record is standard
+          value of file-id is "histaprov.dat".
+       01 reg-histaprov.
+          02 num-hist    pic 9(5).
+          02 termo-hist  pic 9(6).
+          02 media-hist  pic 9(2)v99.
+          02 status-hist pic x(1).
+
+       fd histapr
+          label record is standard
+          value of file-id is "histapr.dat".
+       01 reg-histapr.
+          02 num-histb    pic 9(5).
+          02 termo-histb  pic 9(6).
+          02 media-histb  pic 9(2)v99.
+          02 status-histb pic x(1).
+
+       fd reltrend
+           label record are standard
+           value of file-id is "reltrend.dat".
+       01 linha-rel pic x(60).
+
+       working-storage section.
+       77 histaprov-sts pic x(2).
+       77 histapr-sts pic x(2).
+       77 fim-aprov-arq pic x(3) value "nao".
+       77 fim-apr-arq pic x(3) value "nao".
+       77 tot-termos pic 9(3) value 0.
+       77 idx-achado pic 9(3) value 0.
+       77 termo-corrente pic 9(6).
+       77 status-corrente pic x(1).
+       77 tot-termo-alu pic 9(7) value 0.
+       77 pct-aprov pic 9(3)v99 value 0.
+       77 pct-reprov pic 9(3)v99 value 0.
+       77 pct-recup pic 9(3)v99 value 0.
+       77 termo-edit pic 9(6).
+       77 pct-edit pic zz9,99.
+       01 tabela-termos.
+           02 item-termo occurs 500 times indexed by idx-trm.
+               03 termo-tab  pic 9(6).
+               03 aprov-tab  pic 9(5).
+               03 reprov-tab pic 9(5).
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform fim.
+          stop run.
+
+       inicio.
+          open output reltrend.
+          open input histaprov.
+          if histaprov-sts equal "00"
+               perform le-aprov until fim-aprov-arq = "sim".
+          close histaprov.
+          open input histapr.
+          if histapr-sts equal "00"
+               perform le-apr until fim-apr-arq = "sim".
+          close histapr.
+
+       le-aprov.
+          read histaprov
+              at end move "sim" to fim-aprov-arq
+              not at end
+                  move termo-hist to termo-corrente
+                  move status-hist to status-corrente
+                  perform busca-termo.
+
+       le-apr.
+          read histapr
+              at end move "sim" to fim-apr-arq
+              not at end
+                  move termo-histb to termo-corrente
+                  move status-histb to status-corrente
+                  perform busca-termo.
+
+       busca-termo.
+          move 0 to idx-achado.
+          perform acha-termo varying idx-trm from 1 by 1
+              until idx-trm > tot-termos.
+          if idx-achado = 0
+               if tot-termos < 500
+                    add 1 to tot-termos
+                    move termo-corrente to termo-tab(tot-termos)
+                    move 0 to aprov-tab(tot-termos)
+                    move 0 to reprov-tab(tot-termos)
+                    move tot-termos to idx-achado
+               else
+                    display "TABELA DE TERMOS CHEIA - TERMO "
+                        termo-corrente " IGNORADO".
+          if idx-achado not = 0
+               if status-corrente equal "A"
+                    add 1 to aprov-tab(idx-achado)
+               else
+                    add 1 to reprov-tab(idx-achado).
+
+       acha-termo.
+          if idx-achado = 0 and termo-tab(idx-trm) equal termo-corrente
+               move idx-trm to idx-achado.
+
+       fim.
+          move "TENDENCIA DE APROVACAO POR TERMO - HISTAPROV/HISTAPR"
+               to linha-rel.
+          write linha-rel.
+          perform imprime-termo varying idx-trm from 1 by 1
+              until idx-trm > tot-termos.
+          close reltrend.
+
+      * o percentual de recuperacao fica sempre zero: nenhum dos dois
+      * arquivos historicos (4/d.cbl, 5/e.cbl) guarda um nivel
+      * intermediario de recuperacao, so aprovado/reprovado.
+       imprime-termo.
+          compute tot-termo-alu =
+              aprov-tab(idx-trm) + reprov-tab(idx-trm).
+          if tot-termo-alu > 0
+               compute pct-aprov =
+                   (aprov-tab(idx-trm) * 100) / tot-termo-alu
+               compute pct-reprov =
+                   (reprov-tab(idx-trm) * 100) / tot-termo-alu
+          else
+               move 0 to pct-aprov
+               move 0 to pct-reprov.
+          move 0 to pct-recup.
+          move termo-tab(idx-trm) to termo-edit.
+          move pct-aprov to pct-edit.
+          string "TERMO " termo-edit " APROVADOS ... " pct-edit "%"
+               into linha-rel.
+          write linha-rel.
+          move pct-reprov to pct-edit.
+          string "TERMO " termo-edit " REPROVADOS .. " pct-edit "%"
+               into linha-rel.
+          write linha-rel.
+          move pct-recup to pct-edit.
+          string "TERMO " termo-edit " RECUPERACAO . " pct-edit "%"
+               into linha-rel.
+          write linha-rel.
