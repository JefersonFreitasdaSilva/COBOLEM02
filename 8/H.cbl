@@ -0,0 +1,111 @@
+       identification division.
+       program-id. H.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadcli1 assign to disk
+       organization is line sequential.
+       select relrenda assign to disk
+       organization is line sequential.
+
+       data division.
+       file section.
+       fd cadcli1
+           label record are standard
+           value of file-id is "cadcli1.dat".
+       01 reg-cli1.
+           02 cod-ent   pic 9(5).
+           02 nome-ent  pic x(30).
+           02 renda-ent pic 9(6)v9(2).
+
+       fd relrenda
+           label record are standard
+           value of file-id is "relrenda.dat".
+       01 linha-rel pic x(60).
+
+       working-storage section.
+       77 fim-arq pic x(3) value "nao".
+       77 cont-faixa1 pic 9(5) value 0.
+       77 cont-faixa2 pic 9(5) value 0.
+       77 cont-faixa3 pic 9(5) value 0.
+       77 cont-faixa4 pic 9(5) value 0.
+       77 tot-faixa1 pic 9(8)v99 value 0.
+       77 tot-faixa2 pic 9(8)v99 value 0.
+       77 tot-faixa3 pic 9(8)v99 value 0.
+       77 tot-faixa4 pic 9(8)v99 value 0.
+       77 cont-edit pic zzzz9.
+       77 tot-edit pic z(7)9,99.
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform principal until fim-arq = "sim".
+          perform fim.
+          stop run.
+
+       inicio.
+          open input cadcli1
+           output relrenda.
+
+       principal.
+          read cadcli1 at end move "sim" to fim-arq.
+          if fim-arq not equal "sim"
+               perform tabula.
+
+       tabula.
+          evaluate true
+              when renda-ent < 5000
+                   add 1 to cont-faixa1
+                   add renda-ent to tot-faixa1
+              when renda-ent < 10000
+                   add 1 to cont-faixa2
+                   add renda-ent to tot-faixa2
+              when renda-ent < 20000
+                   add 1 to cont-faixa3
+                   add renda-ent to tot-faixa3
+              when other
+                   add 1 to cont-faixa4
+                   add renda-ent to tot-faixa4
+          end-evaluate.
+
+       fim.
+          move "DISTRIBUICAO DE CLIENTES POR FAIXA DE RENDA"
+               to linha-rel.
+          write linha-rel.
+          move cont-faixa1 to cont-edit.
+          move tot-faixa1 to tot-edit.
+          move spaces to linha-rel.
+          string "FAIXA 0 A 5000 ..... QTDE " cont-edit
+               " TOTAL " tot-edit into linha-rel.
+          write linha-rel.
+          move cont-faixa2 to cont-edit.
+          move tot-faixa2 to tot-edit.
+          move spaces to linha-rel.
+          string "FAIXA 5000 A 10000 . QTDE " cont-edit
+               " TOTAL " tot-edit into linha-rel.
+          write linha-rel.
+          move cont-faixa3 to cont-edit.
+          move tot-faixa3 to tot-edit.
+          move spaces to linha-rel.
+          string "FAIXA 10000 A 20000 QTDE " cont-edit
+               " TOTAL " tot-edit into linha-rel.
+          write linha-rel.
+          move cont-faixa4 to cont-edit.
+          move tot-faixa4 to tot-edit.
+          move spaces to linha-rel.
+          string "FAIXA MAIOR QUE 20000 QTDE " cont-edit
+               " TOTAL " tot-edit into linha-rel.
+          write linha-rel.
+          close cadcli1 relrenda.
