@@ -15,32 +15,103 @@
        input-output section.
        file-control.
        select cadalu assign to disk
-       organization is line sequential.
+       organization is indexed
+       access mode is sequential
+       record key is num-ent.
        select cadapr assign to disk
        organization is line sequential.
+       select histapr assign to disk
+       organization is line sequential
+       file status is histapr-sts.
+       select parmaulas assign to disk
+       organization is line sequential
+       file status is parmaulas-sts.
+       select parmcorte assign to disk
+       organization is line sequential
+       file status is parmcorte-sts.
+       select parmtermo assign to disk
+       organization is line sequential
+       file status is parmtermo-sts.
+       select auditoria assign to disk
+       organization is line sequential
+       file status is auditoria-sts.
 
        data division.
        file section.
        fd cadalu
           label record is standard
           value of file-id is "cadalu.dat".
-       01 reg-alu.
-          02 num-ent   pic 9(5).
-          02 nome-ent  pic x(30).
-          02 not1 pic 9(2)v99.
-          02 not2 pic 9(2)v99.
-          02 falta pic 9(02).
-
+          copy "cadalu.cpy".
 
        fd cadapr
           label record is standard
           value of file-id is "cadapr.dat".
        01 reg-apr.
+          02 tipo-apr  pic x(1).
           02 num-sai  pic 9(5).
           02 media-sai pic 9(2)v99.
+          02 filler    pic x(5).
+       01 reg-apr-cab redefines reg-apr.
+          02 tipo-apr-cab pic x(1).
+          02 prog-apr-cab pic x(8).
+          02 data-apr-cab pic 9(6).
+       01 reg-apr-trl redefines reg-apr.
+          02 tipo-apr-trl  pic x(1).
+          02 total-apr-trl pic 9(7).
+          02 filler        pic x(7).
+
+       fd histapr
+          label record is standard
+          value of file-id is "histapr.dat".
+       01 reg-histapr.
+          02 num-hist    pic 9(5).
+          02 termo-hist  pic 9(6).
+          02 media-hist  pic 9(2)v99.
+          02 status-hist pic x(1).
+
+       fd parmaulas
+          label record is standard
+          value of file-id is "parmaulas.dat".
+       01 reg-parmaulas.
+          02 total-aulas-ent pic 9(3).
+
+       fd parmcorte
+          label record is standard
+          value of file-id is "parmcorte.dat".
+       01 reg-parmcorte.
+          02 corte-ent pic 9(2).
+
+       fd parmtermo
+          label record is standard
+          value of file-id is "parmtermo.dat".
+       01 reg-parmtermo.
+          02 termo-ent pic 9(6).
+
+       fd auditoria
+          label record is standard
+          value of file-id is "auditoria.dat".
+       01 reg-auditoria.
+          02 prog-aud    pic x(8).
+          02 data-aud    pic 9(6).
+          02 lidos-aud   pic 9(7).
+          02 grava-aud   pic 9(7).
+          02 rejeita-aud pic 9(7).
 
        working-storage section.
        77 fim-arq pic x(3) value "nao".
+       77 data-execucao pic 9(6) value 0.
+       77 histapr-sts pic x(2).
+       77 parmaulas-sts pic x(2).
+       77 auditoria-sts pic x(2).
+       77 total-aulas pic 9(3) value 60.
+       77 parmcorte-sts pic x(2).
+       77 corte-aprov pic 9(2) value 6.
+       77 parmtermo-sts pic x(2).
+       77 termo-corrente pic 9(6) value 0.
+       77 pct-falta pic 9(3)v99.
+       77 cont-lidos   pic 9(7) value 0.
+       77 cont-grava   pic 9(7) value 0.
+       77 cont-rejeita pic 9(7) value 0.
        01 media pic 9(2)v99.
 
        procedure division.
@@ -52,23 +123,81 @@
           stop run.
 
        inicio.
+          accept data-execucao from date.
+          move data-execucao to termo-corrente.
+          open input parmtermo.
+          if parmtermo-sts equal "00"
+               read parmtermo
+               move termo-ent to termo-corrente.
+          close parmtermo.
           open input cadalu
            output cadapr.
+          move "H" to tipo-apr-cab.
+          move "5-FREQ" to prog-apr-cab.
+          move data-execucao to data-apr-cab.
+          write reg-apr-cab.
+          open extend histapr.
+          if histapr-sts not equal "00"
+               open output histapr.
+          open input parmaulas.
+          if parmaulas-sts equal "00"
+               read parmaulas
+               move total-aulas-ent to total-aulas.
+          close parmaulas.
+          open input parmcorte.
+          if parmcorte-sts equal "00"
+               read parmcorte
+               move corte-ent to corte-aprov.
+          close parmcorte.
+          open extend auditoria.
+          if auditoria-sts not equal "00"
+               open output auditoria.
 
        principal.
           read cadalu at end move "sim" to fim-arq.
-          perform calc.
+          if fim-arq not equal "sim"
+               add 1 to cont-lidos
+               perform calc.
 
        calc.
-           compute media = (not1 + not2) / 2.
-           if media is >= 6
-              if falta not > 4
-                perform gravar.
+           compute media = (not1-ent + not2-ent) / 2.
+           compute pct-falta = (falta-ent * 100) / total-aulas.
+           if media is >= corte-aprov
+              if pct-falta not > 25
+                perform gravar
+              else
+                perform rejeita
+           else
+                perform rejeita.
 
        gravar.
 
+        move "D" to tipo-apr.
         move num-ent to num-sai.
         move media to media-sai.
         write reg-apr.
+        move num-ent to num-hist.
+        move termo-corrente to termo-hist.
+        move media to media-hist.
+        move "A" to status-hist.
+        write reg-histapr.
+        add 1 to cont-grava.
+
+       rejeita.
+        move num-ent to num-hist.
+        move termo-corrente to termo-hist.
+        move media to media-hist.
+        move "R" to status-hist.
+        write reg-histapr.
+        add 1 to cont-rejeita.
        fim.
-          close cadalu cadapr.
+          move "T" to tipo-apr-trl.
+          move cont-grava to total-apr-trl.
+          write reg-apr-trl.
+          move "5-FREQ" to prog-aud.
+          move data-execucao to data-aud.
+          move cont-lidos to lidos-aud.
+          move cont-grava to grava-aud.
+          move cont-rejeita to rejeita-aud.
+          write reg-auditoria.
+          close cadalu cadapr histapr auditoria.
