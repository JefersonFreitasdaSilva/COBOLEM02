@@ -16,8 +16,31 @@
        file-control.
        select cadnota assign to disk
        organization is line sequential.
+       select cadaprov-wrk assign to disk
+       organization is line sequential.
        select cadaprov assign to disk
        organization is line sequential.
+       select cadaprov-srt assign to disk
+       organization is line sequential.
+       select sortaprov assign to disk.
+       select restartd assign to disk
+       organization is line sequential
+       file status is restartd-sts.
+       select histaprov assign to disk
+       organization is line sequential
+       file status is histaprov-sts.
+       select parmpeso assign to disk
+       organization is line sequential
+       file status is parmpeso-sts.
+       select parmcorte assign to disk
+       organization is line sequential
+       file status is parmcorte-sts.
+       select parmtermo assign to disk
+       organization is line sequential
+       file status is parmtermo-sts.
+       select auditoria assign to disk
+       organization is line sequential
+       file status is auditoria-sts.
 
        data division.
        file section.
@@ -31,42 +54,267 @@
           02 not3 pic 9(2)v99.
           02 not4 pic 9(2)v99.
 
-       fd cadaprov
+       fd cadaprov-wrk
           label record is standard
-          value of file-id is "cadaprov.dat".
+          value of file-id is "cadaprov-wrk.dat".
        01 reg-aprov.
           02 num-sai  pic 9(5).
           02 media-sai pic 9(2)v99.
+          02 letra-sai pic x(1).
+
+       fd cadaprov
+          label record is standard
+          value of file-id is "cadaprov.dat".
+       01 reg-aprov-ord.
+          02 tipo-ord  pic x(1).
+          02 num-ord   pic 9(5).
+          02 media-ord pic 9(2)v99.
+          02 letra-ord pic x(1).
+          02 filler    pic x(4).
+       01 reg-aprov-ord-cab redefines reg-aprov-ord.
+          02 tipo-ord-cab pic x(1).
+          02 prog-ord-cab pic x(8).
+          02 data-ord-cab pic 9(6).
+       01 reg-aprov-ord-trl redefines reg-aprov-ord.
+          02 tipo-ord-trl  pic x(1).
+          02 total-ord-trl pic 9(7).
+          02 filler        pic x(7).
+
+       fd cadaprov-srt
+          label record is standard
+          value of file-id is "cadaprov-srt.dat".
+       01 reg-aprov-srt.
+          02 num-srt2   pic 9(5).
+          02 media-srt2 pic 9(2)v99.
+          02 letra-srt2 pic x(1).
+
+       sd sortaprov.
+       01 reg-sortaprov.
+          02 num-srt   pic 9(5).
+          02 media-srt pic 9(2)v99.
+          02 letra-srt pic x(1).
+
+       fd restartd
+          label record is standard
+          value of file-id is "restartd.dat".
+       01 reg-restartd.
+          02 contador-ckpt pic 9(7).
+          02 num-ckpt      pic 9(5).
+
+       fd histaprov
+          label record is standard
+          value of file-id is "histaprov.dat".
+       01 reg-histaprov.
+          02 num-hist    pic 9(5).
+          02 termo-hist  pic 9(6).
+          02 media-hist  pic 9(2)v99.
+          02 status-hist pic x(1).
+
+       fd parmpeso
+          label record is standard
+          value of file-id is "parmpeso.dat".
+       01 reg-parmpeso.
+          02 peso1-ent pic 9(3).
+          02 peso2-ent pic 9(3).
+          02 peso3-ent pic 9(3).
+          02 peso4-ent pic 9(3).
+
+       fd parmcorte
+          label record is standard
+          value of file-id is "parmcorte.dat".
+       01 reg-parmcorte.
+          02 corte-ent pic 9(2).
+
+       fd parmtermo
+          label record is standard
+          value of file-id is "parmtermo.dat".
+       01 reg-parmtermo.
+          02 termo-ent pic 9(6).
+
+       fd auditoria
+          label record is standard
+          value of file-id is "auditoria.dat".
+       01 reg-auditoria.
+          02 prog-aud    pic x(8).
+          02 data-aud    pic 9(6).
+          02 lidos-aud   pic 9(7).
+          02 grava-aud   pic 9(7).
+          02 rejeita-aud pic 9(7).
 
        working-storage section.
        77 fim-arq pic x(3) value "nao".
+       77 fim-srt-arq pic x(3) value "nao".
+       77 cont-ord pic 9(7) value 0.
+       77 restartd-sts pic x(2).
+       77 histaprov-sts pic x(2).
+       77 parmpeso-sts pic x(2).
+       77 data-execucao pic 9(6) value 0.
+       77 contador-proc pic 9(7) value 0.
+       77 intervalo-ckpt pic 9(7) value 500.
+       77 quociente-ckpt pic 9(7) value 0.
+       77 resto-ckpt pic 9(7) value 0.
+       77 peso1 pic 9(3) value 25.
+       77 peso2 pic 9(3) value 25.
+       77 peso3 pic 9(3) value 25.
+       77 peso4 pic 9(3) value 25.
+       77 parmcorte-sts pic x(2).
+       77 corte-aprov pic 9(2) value 6.
+       77 parmtermo-sts pic x(2).
+       77 termo-corrente pic 9(6) value 0.
+       77 auditoria-sts pic x(2).
+       77 cont-lidos   pic 9(7) value 0.
+       77 cont-grava   pic 9(7) value 0.
+       77 cont-rejeita pic 9(7) value 0.
        01 media pic 9(2)v99.
+       77 letra pic x(1).
 
        procedure division.
 
        PGM-1.
           perform inicio.
+          read cadnota at end move "sim" to fim-arq.
           perform principal until fim-arq = "sim".
           perform fim.
           stop run.
 
        inicio.
-          open input cadnota
-           output cadaprov.
+          accept data-execucao from date.
+          move data-execucao to termo-corrente.
+          open input parmtermo.
+          if parmtermo-sts equal "00"
+               read parmtermo
+               move termo-ent to termo-corrente.
+          close parmtermo.
+          open extend histaprov.
+          if histaprov-sts not equal "00"
+               open output histaprov.
+          open input restartd.
+          if restartd-sts equal "00"
+               read restartd
+               move contador-ckpt to contador-proc.
+          close restartd.
+          open input parmpeso.
+          if parmpeso-sts equal "00"
+               read parmpeso
+               move peso1-ent to peso1
+               move peso2-ent to peso2
+               move peso3-ent to peso3
+               move peso4-ent to peso4.
+          close parmpeso.
+          open input parmcorte.
+          if parmcorte-sts equal "00"
+               read parmcorte
+               move corte-ent to corte-aprov.
+          close parmcorte.
+          open input cadnota.
+          if contador-proc > 0
+               open extend cadaprov-wrk
+               perform pular contador-proc times
+          else
+               open output cadaprov-wrk.
+          open extend auditoria.
+          if auditoria-sts not equal "00"
+               open output auditoria.
+
+       pular.
+          read cadnota at end move "sim" to fim-arq.
 
        principal.
+          add 1 to cont-lidos.
           perform calc.
+          add 1 to contador-proc.
+          divide contador-proc by intervalo-ckpt
+              giving quociente-ckpt remainder resto-ckpt.
+          if resto-ckpt = 0
+               perform grava-ckpt.
           read cadnota at end move "sim" to fim-arq.
 
        calc.
-           compute media = (not1 + not2 + not3 + not4) / 4.
-           if media is >= 6
-               perform gravar.
+           compute media = (not1 * peso1 + not2 * peso2
+               + not3 * peso3 + not4 * peso4) / 100.
+           evaluate true
+               when media >= corte-aprov + 3
+                   move "A" to letra
+               when media >= corte-aprov + 2
+                   move "B" to letra
+               when media >= corte-aprov + 1
+                   move "C" to letra
+               when media >= corte-aprov
+                   move "D" to letra
+               when other
+                   move "F" to letra
+           end-evaluate.
+           if media is >= corte-aprov
+               perform gravar
+           else
+               perform rejeita.
+
+       rejeita.
+        move num-ent to num-hist.
+        move termo-corrente to termo-hist.
+        move media to media-hist.
+        move "R" to status-hist.
+        write reg-histaprov.
+        add 1 to cont-rejeita.
 
        gravar.
 
         move num-ent to num-sai.
         move media to media-sai.
+        move letra to letra-sai.
         write reg-aprov.
+        move num-ent to num-hist.
+        move termo-corrente to termo-hist.
+        move media to media-hist.
+        move "A" to status-hist.
+        write reg-histaprov.
+        add 1 to cont-grava.
+
+       grava-ckpt.
+          open output restartd.
+          move contador-proc to contador-ckpt.
+          move num-ent to num-ckpt.
+          write reg-restartd.
+          close restartd.
        fim.
-          close cadnota cadaprov.
+          open output restartd.
+          move 0 to contador-ckpt.
+          move 0 to num-ckpt.
+          write reg-restartd.
+          close restartd.
+          move "4-MEDIA" to prog-aud.
+          move data-execucao to data-aud.
+          move cont-lidos to lidos-aud.
+          move cont-grava to grava-aud.
+          move cont-rejeita to rejeita-aud.
+          write reg-auditoria.
+          close cadnota cadaprov-wrk histaprov auditoria.
+          sort sortaprov
+              on descending key media-srt
+              using cadaprov-wrk
+              giving cadaprov-srt.
+          perform empacota-cadaprov.
+
+       empacota-cadaprov.
+          open input cadaprov-srt.
+          open output cadaprov.
+          move "H" to tipo-ord-cab.
+          move "4-MEDIA" to prog-ord-cab.
+          move data-execucao to data-ord-cab.
+          write reg-aprov-ord-cab.
+          move 0 to cont-ord.
+          read cadaprov-srt at end move "sim" to fim-srt-arq.
+          perform copia-aprov until fim-srt-arq = "sim".
+          move "T" to tipo-ord-trl.
+          move cont-ord to total-ord-trl.
+          write reg-aprov-ord-trl.
+          close cadaprov-srt cadaprov.
+
+       copia-aprov.
+          move "D" to tipo-ord.
+          move num-srt2 to num-ord.
+          move media-srt2 to media-ord.
+          move letra-srt2 to letra-ord.
+          write reg-aprov-ord.
+          add 1 to cont-ord.
+          read cadaprov-srt at end move "sim" to fim-srt-arq.
