@@ -0,0 +1,66 @@
+       identification division.
+       program-id. J.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadalu assign to disk
+       organization is indexed
+       access mode is random
+       record key is num-ent
+       file status is cadalu-sts.
+
+       data division.
+       file section.
+       fd cadalu
+          label record is standard
+          value of file-id is "cadalu.dat".
+          copy "cadalu.cpy".
+
+       working-storage section.
+       77 cadalu-sts pic x(2).
+       77 achou     pic x(3) value "nao".
+       77 num-busca pic 9(5).
+
+       procedure division.
+
+       PGM-1.
+          display "NUMERO DO ALUNO: " with no advancing.
+          accept num-busca.
+          perform inicio.
+          perform principal.
+          perform fim.
+          stop run.
+
+       inicio.
+          open input cadalu.
+
+       principal.
+          move num-busca to num-ent.
+          read cadalu
+               invalid key move "nao" to achou
+               not invalid key move "sim" to achou.
+
+       fim.
+          if achou equal "sim"
+               display "NUMERO .... " num-ent
+               display "NOME ...... " nome-ent
+               display "SEXO ...... " sexo-ent
+               display "NASCIMENTO  " dd-ent "/" mm-ent "/" aa-ent
+               display "NOTA 1 .... " not1-ent
+               display "NOTA 2 .... " not2-ent
+               display "FALTAS .... " falta-ent
+               display "MEDIA ..... " media-ent
+          else
+               display "ALUNO " num-busca " NAO ENCONTRADO".
+          close cadalu.
