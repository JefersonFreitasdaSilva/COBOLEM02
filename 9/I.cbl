@@ -0,0 +1,105 @@
+       identification division.
+       program-id. I.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadnota assign to disk
+       organization is line sequential.
+       select relclasse assign to disk
+       organization is line sequential.
+
+       data division.
+       file section.
+       fd cadnota
+          label record is standard
+          value of file-id is "cadnota.dat".
+       01 reg-nota.
+          02 num-ent   pic 9(5).
+          02 not1 pic 9(2)v99.
+          02 not2 pic 9(2)v99.
+          02 not3 pic 9(2)v99.
+          02 not4 pic 9(2)v99.
+
+       fd relclasse
+          label record is standard
+          value of file-id is "relclasse.dat".
+       01 linha-rel pic x(60).
+
+       working-storage section.
+       77 fim-arq pic x(3) value "nao".
+       77 cont-alu pic 9(5) value 0.
+       77 soma-media pic 9(8)v99 value 0.
+       77 media-alu pic 9(2)v99.
+       77 media-maior pic 9(2)v99 value 0.
+       77 media-menor pic 9(2)v99 value 99,99.
+       77 media-classe pic 9(2)v99 value 0.
+       77 faixa pic 9(2)v99 value 0.
+       77 cont-edit pic zzzz9.
+       77 media-edit pic z9,99.
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform principal until fim-arq = "sim".
+          perform fim.
+          stop run.
+
+       inicio.
+          open input cadnota
+           output relclasse.
+
+       principal.
+          read cadnota at end move "sim" to fim-arq.
+          if fim-arq not equal "sim"
+               perform tabula.
+
+       tabula.
+          compute media-alu = (not1 + not2 + not3 + not4) / 4.
+          add 1 to cont-alu.
+          add media-alu to soma-media.
+          if media-alu > media-maior
+               move media-alu to media-maior.
+          if media-alu < media-menor
+               move media-alu to media-menor.
+
+       fim.
+          if cont-alu > 0
+               compute media-classe = soma-media / cont-alu
+               compute faixa = media-maior - media-menor
+          else
+               move 0 to media-maior media-menor media-classe faixa.
+          move "ESTATISTICAS DA TURMA - CADNOTA.DAT" to linha-rel.
+          write linha-rel.
+          move cont-alu to cont-edit.
+          string "ALUNOS AVALIADOS ......... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          move media-classe to media-edit.
+          string "MEDIA DA TURMA ........... " media-edit
+               into linha-rel.
+          write linha-rel.
+          move media-maior to media-edit.
+          string "MAIOR MEDIA ............... " media-edit
+               into linha-rel.
+          write linha-rel.
+          move media-menor to media-edit.
+          string "MENOR MEDIA ............... " media-edit
+               into linha-rel.
+          write linha-rel.
+          move faixa to media-edit.
+          string "AMPLITUDE (MAIOR - MENOR) . " media-edit
+               into linha-rel.
+          write linha-rel.
+          close cadnota relclasse.
