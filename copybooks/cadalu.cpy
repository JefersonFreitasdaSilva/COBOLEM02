@@ -0,0 +1,16 @@
+      *****************************************************
+      * layout of cadalu.dat, shared by every program that
+      * reads the student master file (2/b, 3/c, 5/e, 6/f)
+      *****************************************************
+       01 reg-alu.
+           02 num-ent        pic 9(5).
+           02 nome-ent        pic x(30).
+           02 sexo-ent        pic x(1).
+           02 data-nasc-ent.
+               03 dd-ent pic 9(2).
+               03 mm-ent pic 9(2).
+               03 aa-ent pic 9(4).
+           02 not1-ent        pic 9(2)v99.
+           02 not2-ent        pic 9(2)v99.
+           02 falta-ent       pic 9(2).
+           02 media-ent       pic 9(2)v99.
