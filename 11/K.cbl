@@ -0,0 +1,159 @@
+       identification division.
+       program-id. K.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadalu assign to disk
+       organization is indexed
+       access mode is random
+       record key is num-ent
+       file status is cadalu-sts.
+       select cadcli1 assign to disk
+       organization is line sequential
+       file status is cadcli1-sts.
+
+       data division.
+       file section.
+       fd cadalu
+          label record is standard
+          value of file-id is "cadalu.dat".
+          copy "cadalu.cpy".
+
+       fd cadcli1
+           label record are standard
+           value of file-id is "cadcli1.dat".
+       01 reg-cli1.
+           02 cod-ent   pic 9(5).
+           02 nome-cli  pic x(30).
+           02 renda-ent pic 9(6)v9(2).
+
+       working-storage section.
+       77 fim-arq pic x(3) value "nao".
+       77 cadalu-sts pic x(2).
+       77 cadcli1-sts pic x(2).
+       77 tipo-reg pic x(1).
+       77 opcao-continuar pic x(1).
+       77 reg-valido pic x(3) value "sim".
+       77 cont-acatados pic 9(5) value 0.
+       77 cont-rejeitados pic 9(5) value 0.
+       01 data-sistema.
+           02 ano-sistema pic 9(4).
+           02 mes-sistema pic 9(2).
+           02 dia-sistema pic 9(2).
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform principal until fim-arq = "sim".
+          perform fim.
+          stop run.
+
+       inicio.
+          accept data-sistema from date yyyymmdd.
+          open i-o cadalu.
+          if cadalu-sts not equal "00"
+               open output cadalu.
+          open extend cadcli1.
+          if cadcli1-sts not equal "00"
+               open output cadcli1.
+
+       principal.
+          display "TIPO DE REGISTRO (A=ALUNO  C=CLIENTE  F=FIM): "
+               with no advancing.
+          accept tipo-reg.
+          evaluate true
+              when tipo-reg equal "a" or tipo-reg equal "A"
+                   perform intake-aluno
+              when tipo-reg equal "c" or tipo-reg equal "C"
+                   perform intake-cliente
+              when tipo-reg equal "f" or tipo-reg equal "F"
+                   move "sim" to fim-arq
+              when other
+                   display "OPCAO INVALIDA - DIGITE A, C OU F"
+          end-evaluate.
+
+       intake-aluno.
+          display "NUMERO DO ALUNO .... " with no advancing.
+          accept num-ent.
+          display "NOME ............... " with no advancing.
+          accept nome-ent.
+          display "SEXO (M/F) ......... " with no advancing.
+          accept sexo-ent.
+          display "DIA NASCIMENTO ..... " with no advancing.
+          accept dd-ent.
+          display "MES NASCIMENTO ..... " with no advancing.
+          accept mm-ent.
+          display "ANO NASCIMENTO ..... " with no advancing.
+          accept aa-ent.
+          display "NOTA 1 ............. " with no advancing.
+          accept not1-ent.
+          display "NOTA 2 ............. " with no advancing.
+          accept not2-ent.
+          display "FALTAS ............. " with no advancing.
+          accept falta-ent.
+          move 0 to media-ent.
+          perform valida-aluno.
+          if reg-valido equal "sim"
+               write reg-alu
+                   invalid key
+                       display "ALUNO " num-ent " JA CADASTRADO"
+                       add 1 to cont-rejeitados
+                   not invalid key
+                       add 1 to cont-acatados
+          else
+               add 1 to cont-rejeitados.
+
+       valida-aluno.
+          move "sim" to reg-valido.
+          if nome-ent equal spaces
+               move "nao" to reg-valido
+               display "NOME EM BRANCO - REGISTRO REJEITADO".
+          if sexo-ent not equal "M" and sexo-ent not equal "F"
+               move "nao" to reg-valido
+               display "SEXO INVALIDO - USE M OU F".
+          if dd-ent < 1 or dd-ent > 31
+               move "nao" to reg-valido
+               display "DIA DE NASCIMENTO FORA DA FAIXA".
+          if mm-ent < 1 or mm-ent > 12
+               move "nao" to reg-valido
+               display "MES DE NASCIMENTO FORA DA FAIXA".
+          if aa-ent < 1900 or aa-ent > ano-sistema
+               move "nao" to reg-valido
+               display "ANO DE NASCIMENTO FORA DA FAIXA".
+
+       intake-cliente.
+          display "CODIGO DO CLIENTE .. " with no advancing.
+          accept cod-ent.
+          display "NOME ............... " with no advancing.
+          accept nome-cli.
+          display "RENDA ............... " with no advancing.
+          accept renda-ent.
+          perform valida-cliente.
+          if reg-valido equal "sim"
+               write reg-cli1
+               add 1 to cont-acatados
+          else
+               add 1 to cont-rejeitados.
+
+       valida-cliente.
+          move "sim" to reg-valido.
+          if nome-cli equal spaces
+               move "nao" to reg-valido
+               display "NOME EM BRANCO - REGISTRO REJEITADO".
+
+       fim.
+          display "REGISTROS ACATADOS ... " cont-acatados.
+          display "REGISTROS REJEITADOS . " cont-rejeitados.
+          close cadalu cadcli1.
