@@ -0,0 +1,166 @@
+       identification division.
+       program-id. N.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select aprov assign to disk
+       organization is line sequential.
+       select reprov assign to disk
+       organization is line sequential.
+       select relimpr assign to disk
+       organization is line sequential.
+
+       data division.
+       file section.
+       fd aprov
+          label record is standard
+          value of file-id is "aprov.dat".
+       01 reg-aprov.
+          02 tipo-a  pic x(1).
+          02 num-a   pic 9(5).
+          02 nome-a  pic x(30).
+          02 media-a pic 9(2)v99.
+          02 data-a  pic 9(6).
+
+       fd reprov
+          label record is standard
+          value of file-id is "reprov.dat".
+       01 reg-reprov.
+          02 tipo-r  pic x(1).
+          02 num-r   pic 9(5).
+          02 nome-r  pic x(30).
+          02 media-r pic 9(2)v99.
+          02 data-r  pic 9(6).
+
+       fd relimpr
+           label record are standard
+           value of file-id is "relimpr.dat".
+       01 linha-rel pic x(80).
+
+       working-storage section.
+       77 fim-aprov-arq pic x(3) value "nao".
+       77 fim-reprov-arq pic x(3) value "nao".
+       77 linha-cont pic 9(2) value 0.
+       77 pag-num pic 9(3) value 0.
+       77 max-linhas pic 9(2) value 20.
+       77 pag-edit pic zz9.
+       77 num-edit pic z(4)9.
+       77 media-edit pic z9,99.
+       77 data-edit pic 99/99/99.
+       77 quebra-pagina pic x(22) value
+           "---- NOVA PAGINA ----".
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform imprime-aprovados.
+          perform imprime-reprovados.
+          perform fim.
+          stop run.
+
+       inicio.
+          open input aprov reprov.
+          open output relimpr.
+
+       imprime-aprovados.
+          move 0 to pag-num.
+          perform cabecalho-aprov.
+          perform le-aprov until fim-aprov-arq = "sim".
+
+       le-aprov.
+          move space to tipo-a.
+          perform le-aprov-reg
+              until fim-aprov-arq = "sim" or tipo-a = "D".
+          if fim-aprov-arq not = "sim"
+               perform escreve-aprov.
+
+       le-aprov-reg.
+          read aprov at end move "sim" to fim-aprov-arq.
+
+       cabecalho-aprov.
+          if pag-num > 0
+               move quebra-pagina to linha-rel
+               write linha-rel.
+          add 1 to pag-num.
+          move 0 to linha-cont.
+          move pag-num to pag-edit.
+          move spaces to linha-rel.
+          string "RELATORIO DE ALUNOS APROVADOS" spaces
+              "PAGINA " pag-edit into linha-rel.
+          write linha-rel.
+          move spaces to linha-rel.
+          write linha-rel.
+          move "NUMERO  NOME                   MEDIA  DATA DA APROVACAO"
+              to linha-rel.
+          write linha-rel.
+
+       escreve-aprov.
+          if linha-cont not less max-linhas
+               perform cabecalho-aprov.
+          move num-a to num-edit.
+          move media-a to media-edit.
+          move data-a to data-edit.
+          move spaces to linha-rel.
+          string num-edit "   " nome-a "  " media-edit "   " data-edit
+              into linha-rel.
+          write linha-rel.
+          add 1 to linha-cont.
+
+       imprime-reprovados.
+          move 0 to pag-num.
+          perform cabecalho-reprov.
+          perform le-reprov until fim-reprov-arq = "sim".
+
+       le-reprov.
+          move space to tipo-r.
+          perform le-reprov-reg
+              until fim-reprov-arq = "sim" or tipo-r = "D".
+          if fim-reprov-arq not = "sim"
+               perform escreve-reprov.
+
+       le-reprov-reg.
+          read reprov at end move "sim" to fim-reprov-arq.
+
+       cabecalho-reprov.
+          if pag-num > 0
+               move quebra-pagina to linha-rel
+               write linha-rel.
+          add 1 to pag-num.
+          move 0 to linha-cont.
+          move pag-num to pag-edit.
+          move spaces to linha-rel.
+          string "RELATORIO DE ALUNOS REPROVADOS" spaces
+              "PAGINA " pag-edit into linha-rel.
+          write linha-rel.
+          move spaces to linha-rel.
+          write linha-rel.
+          move "NUMERO  NOME                   MEDIA  DATA REPROVACAO"
+              to linha-rel.
+          write linha-rel.
+
+       escreve-reprov.
+          if linha-cont not less max-linhas
+               perform cabecalho-reprov.
+          move num-r to num-edit.
+          move media-r to media-edit.
+          move data-r to data-edit.
+          move spaces to linha-rel.
+          string num-edit "   " nome-r "  " media-edit "   " data-edit
+              into linha-rel.
+          write linha-rel.
+          add 1 to linha-cont.
+
+       fim.
+          close aprov reprov relimpr.
