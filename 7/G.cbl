@@ -0,0 +1,109 @@
+       identification division.
+       program-id. G.
+       author. Jeferson.
+       installation. fatec-sp.
+       date-written. 08/08/2026.
+       date-compiled.
+       security.
+
+       environment division.
+       configuration section.
+       source-computer. ibmpc.
+       object-computer. ibmpc.
+       special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+       select cadatu assign to disk
+       organization is line sequential.
+       select reldemog assign to disk
+       organization is line sequential.
+
+       data division.
+       file section.
+       fd cadatu
+           label record are standard
+           value of file-id is "cadatu.dat".
+       01 reg-atu.
+           02 tipo-atu pic x(1).
+           02 num-sai  pic 9(5).
+           02 nome-sai pic x(30).
+           02 data-nasc-sai.
+               03 dd-sai pic 9(2).
+               03 mm-sai pic 9(2).
+               03 aa-sai pic 9(4).
+
+       fd reldemog
+           label record are standard
+           value of file-id is "reldemog.dat".
+       01 linha-rel pic x(60).
+
+       working-storage section.
+       77 fim-arq pic x(3) value "nao".
+       77 cont-1930 pic 9(5) value 0.
+       77 cont-1940 pic 9(5) value 0.
+       77 cont-1950 pic 9(5) value 0.
+       77 cont-1960 pic 9(5) value 0.
+       77 cont-outros pic 9(5) value 0.
+       77 cont-edit pic zzzz9.
+
+       procedure division.
+
+       PGM-1.
+          perform inicio.
+          perform principal until fim-arq = "sim".
+          perform fim.
+          stop run.
+
+       inicio.
+          open input cadatu
+           output reldemog.
+
+       principal.
+          move space to tipo-atu.
+          perform le-atu until fim-arq = "sim" or tipo-atu = "D".
+          if fim-arq not = "sim"
+               perform tabula.
+
+       le-atu.
+          read cadatu at end move "sim" to fim-arq.
+
+       tabula.
+          evaluate true
+              when aa-sai >= 1930 and aa-sai <= 1939
+                   add 1 to cont-1930
+              when aa-sai >= 1940 and aa-sai <= 1949
+                   add 1 to cont-1940
+              when aa-sai >= 1950 and aa-sai <= 1959
+                   add 1 to cont-1950
+              when aa-sai >= 1960 and aa-sai <= 1969
+                   add 1 to cont-1960
+              when other
+                   add 1 to cont-outros
+          end-evaluate.
+
+       fim.
+          move "DISTRIBUICAO DE ALUNOS POR DECADA DE NASCIMENTO"
+               to linha-rel.
+          write linha-rel.
+          move cont-1930 to cont-edit.
+          string "DECADA DE 1930 .......... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          move cont-1940 to cont-edit.
+          string "DECADA DE 1940 .......... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          move cont-1950 to cont-edit.
+          string "DECADA DE 1950 .......... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          move cont-1960 to cont-edit.
+          string "DECADA DE 1960 .......... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          move cont-outros to cont-edit.
+          string "OUTRAS DECADAS ........... " cont-edit
+               into linha-rel.
+          write linha-rel.
+          close cadatu reldemog.
